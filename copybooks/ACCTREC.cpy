@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * ACCT-VARIABLES - account master record layout, shared by
+      * CREDIT (statement run) and ACCTMNT (account maintenance).
+      *-----------------------------------------------------------------
+       01  ACCT-VARIABLES.
+           05 ACCOUNT-NO       PIC X(8).
+           05 LAST-NAME        PIC X(15).
+           05 DEBIT            PIC 9(8).
+           05 START-DATE       PIC 9(8).
+           05 FINISH-DATE      PIC 9(8).
+           05 INTEREST-RATE    PIC 9(2)V9(2).
+           05 ACCOUNT-STATUS   PIC X.
+           05 PAYMENT-FREQUENCY PIC X.
+           05 CURRENCY-CODE    PIC X(3).
