@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+      *----
+       PROGRAM-ID.    ACCTMNT.
+       AUTHOR.        YASAR OKTEN.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *----
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC ASSIGN TO ACCTREC
+                           ORGANIZATION INDEXED
+                           ACCESS MODE DYNAMIC
+                           RECORD KEY IS ACCOUNT-NO
+                           STATUS CHECK-ACCT-REC.
+           SELECT TRANS-FILE ASSIGN TO ACCTTRAN
+                           STATUS CHECK-TRANS-FILE.
+           SELECT MAINT-LOG ASSIGN TO MAINTLOG
+                           STATUS CHECK-MAINT-LOG.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *----
+       FILE SECTION.
+      *----
+       FD  ACCT-REC RECORDING MODE F.
+           COPY ACCTREC.
+      *-----------------------------------------------------------------
+       FD  TRANS-FILE RECORDING MODE F.
+       01  TRANS-RECORD.
+           05 TRANS-CODE             PIC X.
+           05 TRANS-ACCOUNT-NO       PIC X(8).
+           05 TRANS-LAST-NAME        PIC X(15).
+           05 TRANS-DEBIT            PIC 9(8).
+           05 TRANS-START-DATE       PIC 9(8).
+           05 TRANS-FINISH-DATE      PIC 9(8).
+           05 TRANS-INTEREST-RATE    PIC 9(2)V9(2).
+           05 TRANS-ACCOUNT-STATUS   PIC X.
+           05 TRANS-PAYMENT-FREQUENCY PIC X.
+           05 TRANS-CURRENCY-CODE   PIC X(3).
+      *-----------------------------------------------------------------
+       FD  MAINT-LOG RECORDING MODE F.
+       01  MAINT-LOG-LINE.
+           05 LOG-TRANS-CODE         PIC X.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 LOG-ACCOUNT-NO         PIC X(8).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 LOG-RESULT             PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 LOG-REASON             PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----
+       01  CHECK-POINTS.
+           05 CHECK-ACCT-REC    PIC 9(2).
+           05 CHECK-TRANS-FILE  PIC 9(2).
+           05 CHECK-MAINT-LOG   PIC 9(2).
+      *----
+       01  FLAG.
+           05 LASTREC           PIC X VALUE SPACE.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *----
+       OPEN-FILES.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT MAINT-LOG.
+           OPEN I-O ACCT-REC.
+           PERFORM OPEN-CONTROLS.
+       OPEN-FILES-END. EXIT.
+      *----
+       OPEN-CONTROLS.
+           IF (CHECK-TRANS-FILE NOT EQUAL 97) AND
+      -       (CHECK-TRANS-FILE NOT EQUAL 00)
+              DISPLAY 'TRANSACTION FILE CANNOT OPEN' CHECK-TRANS-FILE
+              PERFORM CLOSE-FILES
+           END-IF.
+           IF (CHECK-MAINT-LOG NOT EQUAL 97) AND
+      -       (CHECK-MAINT-LOG NOT EQUAL 00)
+              DISPLAY 'MAINTENANCE LOG CANNOT OPEN' CHECK-MAINT-LOG
+              PERFORM CLOSE-FILES
+           END-IF.
+           IF (CHECK-ACCT-REC NOT EQUAL 97) AND
+      -       (CHECK-ACCT-REC NOT EQUAL 00) AND
+      -       (CHECK-ACCT-REC NOT EQUAL 05)
+              DISPLAY 'ACCOUNT MASTER CANNOT OPEN' CHECK-ACCT-REC
+              PERFORM CLOSE-FILES
+           END-IF.
+       OPEN-END. EXIT.
+      *----
+       MAIN.
+           PERFORM READ-TRANSACTION.
+           PERFORM UNTIL LASTREC = 'Y'
+              PERFORM APPLY-TRANSACTION
+              PERFORM READ-TRANSACTION
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+       MAIN-END. EXIT.
+      *----
+       READ-TRANSACTION.
+           READ TRANS-FILE
+              AT END MOVE 'Y' TO LASTREC
+           END-READ.
+       READ-END. EXIT.
+      *----
+       APPLY-TRANSACTION.
+           EVALUATE TRANS-CODE
+              WHEN 'A'
+                 PERFORM ADD-ACCOUNT
+              WHEN 'C'
+                 PERFORM CHANGE-ACCOUNT
+              WHEN 'D'
+                 PERFORM DELETE-ACCOUNT
+              WHEN OTHER
+                 PERFORM LOG-REJECTED-UNKNOWN-CODE
+           END-EVALUATE.
+       APPLY-END. EXIT.
+      *----
+       ADD-ACCOUNT.
+           MOVE TRANS-ACCOUNT-NO TO ACCOUNT-NO.
+           READ ACCT-REC
+              INVALID KEY CONTINUE
+           END-READ.
+           IF CHECK-ACCT-REC = 00
+              PERFORM LOG-REJECTED-DUPLICATE
+           ELSE
+              MOVE TRANS-ACCOUNT-NO        TO ACCOUNT-NO
+              MOVE TRANS-LAST-NAME         TO LAST-NAME
+              MOVE TRANS-DEBIT             TO DEBIT
+              MOVE TRANS-START-DATE        TO START-DATE
+              MOVE TRANS-FINISH-DATE       TO FINISH-DATE
+              MOVE TRANS-INTEREST-RATE     TO INTEREST-RATE
+              MOVE TRANS-ACCOUNT-STATUS    TO ACCOUNT-STATUS
+              MOVE TRANS-PAYMENT-FREQUENCY TO PAYMENT-FREQUENCY
+              MOVE TRANS-CURRENCY-CODE     TO CURRENCY-CODE
+              WRITE ACCT-VARIABLES
+                 INVALID KEY PERFORM LOG-REJECTED-WRITE-FAILED
+                 NOT INVALID KEY PERFORM LOG-APPLIED
+              END-WRITE
+           END-IF.
+       ADD-ACCOUNT-END. EXIT.
+      *----
+       CHANGE-ACCOUNT.
+           MOVE TRANS-ACCOUNT-NO TO ACCOUNT-NO.
+           READ ACCT-REC
+              INVALID KEY PERFORM LOG-REJECTED-NOT-FOUND
+              NOT INVALID KEY
+                 MOVE TRANS-LAST-NAME         TO LAST-NAME
+                 MOVE TRANS-DEBIT             TO DEBIT
+                 MOVE TRANS-START-DATE        TO START-DATE
+                 MOVE TRANS-FINISH-DATE       TO FINISH-DATE
+                 MOVE TRANS-INTEREST-RATE     TO INTEREST-RATE
+                 MOVE TRANS-ACCOUNT-STATUS    TO ACCOUNT-STATUS
+                 MOVE TRANS-PAYMENT-FREQUENCY TO PAYMENT-FREQUENCY
+                 MOVE TRANS-CURRENCY-CODE     TO CURRENCY-CODE
+                 REWRITE ACCT-VARIABLES
+                    INVALID KEY PERFORM LOG-REJECTED-WRITE-FAILED
+                    NOT INVALID KEY PERFORM LOG-APPLIED
+                 END-REWRITE
+           END-READ.
+       CHANGE-ACCOUNT-END. EXIT.
+      *----
+       DELETE-ACCOUNT.
+           MOVE TRANS-ACCOUNT-NO TO ACCOUNT-NO.
+           READ ACCT-REC
+              INVALID KEY PERFORM LOG-REJECTED-NOT-FOUND
+              NOT INVALID KEY
+                 DELETE ACCT-REC
+                    INVALID KEY PERFORM LOG-REJECTED-WRITE-FAILED
+                    NOT INVALID KEY PERFORM LOG-APPLIED
+                 END-DELETE
+           END-READ.
+       DELETE-ACCOUNT-END. EXIT.
+      *----
+       LOG-APPLIED.
+           MOVE TRANS-CODE       TO LOG-TRANS-CODE.
+           MOVE TRANS-ACCOUNT-NO TO LOG-ACCOUNT-NO.
+           MOVE 'APPLIED'        TO LOG-RESULT.
+           MOVE SPACES           TO LOG-REASON.
+           WRITE MAINT-LOG-LINE.
+       LOG-APPLIED-END. EXIT.
+      *----
+       LOG-REJECTED-DUPLICATE.
+           MOVE TRANS-CODE       TO LOG-TRANS-CODE.
+           MOVE TRANS-ACCOUNT-NO TO LOG-ACCOUNT-NO.
+           MOVE 'REJECTED'       TO LOG-RESULT.
+           MOVE 'ACCOUNT ALREADY EXISTS'      TO LOG-REASON.
+           WRITE MAINT-LOG-LINE.
+       LOG-REJECTED-DUPLICATE-END. EXIT.
+      *----
+       LOG-REJECTED-NOT-FOUND.
+           MOVE TRANS-CODE       TO LOG-TRANS-CODE.
+           MOVE TRANS-ACCOUNT-NO TO LOG-ACCOUNT-NO.
+           MOVE 'REJECTED'       TO LOG-RESULT.
+           MOVE 'ACCOUNT NOT FOUND'           TO LOG-REASON.
+           WRITE MAINT-LOG-LINE.
+       LOG-REJECTED-NOT-FOUND-END. EXIT.
+      *----
+       LOG-REJECTED-WRITE-FAILED.
+           MOVE TRANS-CODE       TO LOG-TRANS-CODE.
+           MOVE TRANS-ACCOUNT-NO TO LOG-ACCOUNT-NO.
+           MOVE 'REJECTED'       TO LOG-RESULT.
+           MOVE 'ACCOUNT MASTER WRITE FAILED'  TO LOG-REASON.
+           WRITE MAINT-LOG-LINE.
+       LOG-REJECTED-WRITE-FAILED-END. EXIT.
+      *----
+       LOG-REJECTED-UNKNOWN-CODE.
+           MOVE TRANS-CODE       TO LOG-TRANS-CODE.
+           MOVE TRANS-ACCOUNT-NO TO LOG-ACCOUNT-NO.
+           MOVE 'REJECTED'       TO LOG-RESULT.
+           MOVE 'UNKNOWN TRANSACTION CODE'     TO LOG-REASON.
+           WRITE MAINT-LOG-LINE.
+       LOG-REJECTED-UNKNOWN-CODE-END. EXIT.
+      *----
+       CLOSE-FILES.
+           CLOSE TRANS-FILE.
+           CLOSE MAINT-LOG.
+           CLOSE ACCT-REC.
+           GOBACK.
+       CLOSE-END. EXIT.
