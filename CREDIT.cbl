@@ -10,7 +10,20 @@
            SELECT PRT-LINE ASSIGN TO PRTLINE
                            STATUS CHECK-PRT-LINE.
            SELECT ACCT-REC ASSIGN TO ACCTREC
+                           ORGANIZATION INDEXED
+                           ACCESS MODE SEQUENTIAL
+                           RECORD KEY IS ACCOUNT-NO
                            STATUS CHECK-ACCT-REC.
+           SELECT EXCEPT-REC ASSIGN TO EXCEPTREC
+                           STATUS CHECK-EXCEPT-REC.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+                           STATUS CHECK-CHKPT-REC.
+           SELECT GL-EXTRACT ASSIGN TO GLEXTRCT
+                           STATUS CHECK-GL-EXTRACT.
+           SELECT AGING-REPORT ASSIGN TO AGERPT
+                           STATUS CHECK-AGING-REPORT.
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+                           STATUS CHECK-AUDIT-LOG.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *----
@@ -32,27 +45,166 @@
            05 FILLER           PIC X(02) VALUE SPACES.
            05 INSTALLMENTS-O   PIC 9(03).
            05 FILLER           PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(33) VALUE SPACES.
       *-----------------------------------------------------------------
        FD  ACCT-REC RECORDING MODE F.
-       01  ACCT-VARIABLES.
-           05 ACCOUNT-NO       PIC X(8).
-           05 LAST-NAME        PIC X(15).
-           05 DEBIT            PIC 9(8).
-           05 START-DATE       PIC 9(8).
-           05 FINISH-DATE      PIC 9(8).
+           COPY ACCTREC.
+      *-----------------------------------------------------------------
+       FD  EXCEPT-REC RECORDING MODE F.
+       01  EXCEPTION-LINE.
+           05 ACCOUNT-NO-E      PIC X(8).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 LAST-NAME-E       PIC X(15).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DEBIT-E           PIC 9(8).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 START-DATE-E      PIC 9(8).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FINISH-DATE-E     PIC 9(8).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 EXCEPTION-REASON  PIC X(24).
+      *-----------------------------------------------------------------
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-ACCOUNT-NO        PIC X(8).
+           05 CHECKPOINT-RECORDS-READ      PIC 9(6).
+           05 CHECKPOINT-ACCOUNT-COUNT     PIC 9(6).
+           05 CHECKPOINT-DEBIT-TOTAL       PIC 9(10).
+           05 CHECKPOINT-MONTHLY-PAY-TOTAL PIC 9(10).
+      *-----------------------------------------------------------------
+       FD  GL-EXTRACT RECORDING MODE F.
+       01  GL-EXTRACT-LINE.
+           05 ACCOUNT-NO-G     PIC X(8).
+           05 DEBIT-G          PIC 9(8).
+           05 MONTHLY-PAY-G    PIC 9(8).
+      *-----------------------------------------------------------------
+       FD  AGING-REPORT RECORDING MODE F.
+       01  AGING-LINE.
+           05 ACCOUNT-NO-A      PIC X(8).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 LAST-NAME-A       PIC X(15).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DEBIT-A           PIC 9(8).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FINISH-DATE-A     PIC 9(8).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DAYS-OVERDUE-A    PIC 9(5).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AGING-BUCKET-A    PIC X(10).
+      *-----------------------------------------------------------------
+       FD  AUDIT-LOG RECORDING MODE F.
+       01  AUDIT-LOG-LINE.
+           05 RUN-DATE-A         PIC 9(8).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RECORDS-READ-A     PIC 9(6).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RECORDS-WRITTEN-A  PIC 9(6).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RUN-EXCEPTIONS-A   PIC X(40).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RESTARTED-FLAG-A   PIC X(1).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *----
        01  INT-DATES.
            05 INT-START-DATE  PIC 9(08).
            05 INT-FINISH-DATE PIC 9(08).
+           05 TODAY-INT       PIC 9(08).
+           05 TODAY-DATE      PIC 9(08).
+      *----
+       01  AMORT-VARIABLES.
+           05 MONTHLY-RATE       PIC S9(1)V9(6).
+           05 MONTHLY-PAYMENT-AMT PIC S9(7)V99.
+           05 REMAINING-BALANCE  PIC S9(9)V99.
+           05 INTEREST-AMT       PIC S9(7)V99.
+           05 PRINCIPAL-AMT      PIC S9(7)V99.
+           05 INSTALLMENT-NO     PIC 9(3).
+      *----
+       01  FREQUENCY-VARIABLES.
+           05 INSTALLMENT-DAYS   PIC 9(3).
+           05 PERIODS-PER-YEAR   PIC 9(3).
+      *----
+       01  CURRENCY-RATE-DATA.
+           05 FILLER PIC X(10) VALUE 'USD0010000'.
+           05 FILLER PIC X(10) VALUE 'EUR0010800'.
+           05 FILLER PIC X(10) VALUE 'GBP0012500'.
+           05 FILLER PIC X(10) VALUE 'JPY0000068'.
+           05 FILLER PIC X(10) VALUE 'TRY0000290'.
+       01  CURRENCY-RATE-TABLE REDEFINES CURRENCY-RATE-DATA.
+           05 CURRENCY-RATE-ENTRY OCCURS 5 TIMES.
+              10 CR-CODE PIC X(3).
+              10 CR-RATE PIC 9(3)V9(4).
+      *----
+       01  CURRENCY-VARIABLES.
+           05 CURR-TABLE-IDX      PIC 9(2).
+           05 CURR-RATE           PIC 9(3)V9(4).
+           05 CONVERTED-DEBIT     PIC 9(8).
+           05 CURRENCY-MATCH-FOUND PIC X.
+      *----
+       01  RUN-TOTALS.
+           05 ACCOUNT-COUNT       PIC 9(6) VALUE 0.
+           05 DEBIT-TOTAL         PIC 9(10) VALUE 0.
+           05 MONTHLY-PAY-TOTAL   PIC 9(10) VALUE 0.
       *----
        01  CHECK-POINTS.
-           05 CHECK-PRT-LINE  PIC 9(2).
-           05 CHECK-ACCT-REC  PIC 9(2).
+           05 CHECK-PRT-LINE    PIC 9(2).
+           05 CHECK-ACCT-REC    PIC 9(2).
+           05 CHECK-EXCEPT-REC  PIC 9(2).
+           05 CHECK-CHKPT-REC   PIC 9(2).
+           05 CHECK-GL-EXTRACT  PIC 9(2).
+           05 CHECK-AGING-REPORT PIC 9(2).
+           05 CHECK-AUDIT-LOG   PIC 9(2).
+      *----
+       01  AUDIT-VARIABLES.
+           05 RECORDS-READ          PIC 9(6) VALUE 0.
+           05 RUN-EXCEPTION-TEXT    PIC X(40) VALUE SPACES.
       *----
        01  FLAG.
-           05 LASTREC         PIC X VALUE SPACE.
+           05 LASTREC          PIC X VALUE SPACE.
+           05 RECORD-VALID-FLAG PIC X VALUE 'Y'.
+           05 CHECKPOINT-EOF   PIC X VALUE 'N'.
+           05 RESTART-MODE     PIC X VALUE 'N'.
+           05 CHECKPOINT-OPEN  PIC X VALUE 'N'.
+           05 AUDIT-LOG-OPEN   PIC X VALUE 'N'.
+           05 CURRENCY-OVERFLOW-FLAG PIC X VALUE 'N'.
+           05 CURRENCY-NOT-FOUND-FLAG PIC X VALUE 'N'.
+           05 INSTALLMENTS-OVERFLOW-FLAG PIC X VALUE 'N'.
+           05 SKIP-RESYNC      PIC X VALUE 'N'.
+      *----
+       01  CHECKPOINT-VARIABLES.
+           05 LAST-CHECKPOINT-ACCOUNT   PIC X(8) VALUE SPACES.
+           05 LAST-CHECKPOINT-RECORDS-READ      PIC 9(6) VALUE 0.
+           05 LAST-CHECKPOINT-ACCOUNT-COUNT     PIC 9(6) VALUE 0.
+           05 LAST-CHECKPOINT-DEBIT-TOTAL       PIC 9(10) VALUE 0.
+           05 LAST-CHECKPOINT-MONTHLY-PAY-TOTAL PIC 9(10) VALUE 0.
+           05 RECORDS-SINCE-CHECKPOINT  PIC 9(4) VALUE 0.
+           05 CHECKPOINT-INTERVAL       PIC 9(4) VALUE 1.
+      *----
+       01  AMORT-LINE-O.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(13) VALUE '  INSTALLMENT'.
+           05 INSTALLMENT-NO-O   PIC ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(11) VALUE 'PRINCIPAL: '.
+           05 PRINCIPAL-O        PIC Z(7)9.99.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'INTEREST: '.
+           05 INTEREST-O         PIC Z(7)9.99.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(09) VALUE 'BALANCE: '.
+           05 BALANCE-O          PIC -(7)9.99.
+           05 FILLER             PIC X(10) VALUE SPACES.
+      *----
+       01  TRAILER-LINE.
+           05 FILLER             PIC X(20) VALUE 'ACCOUNTS PROCESSED:'.
+           05 ACCOUNT-COUNT-O    PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 FILLER             PIC X(11) VALUE 'DEBIT SUM:'.
+           05 DEBIT-TOTAL-O      PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE 'MNT PAY SUM:'.
+           05 MONTHLY-PAY-TOTAL-O PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER             PIC X(09) VALUE SPACES.
       *----
        01  HEADER-1.
            05 FILLER         PIC X(24) VALUE 'CREDIT PAYMENT STATEMENT'.
@@ -93,71 +245,448 @@
        PROCEDURE DIVISION.
       *----
        OPEN-FILES.
+           OPEN EXTEND AUDIT-LOG.
+           IF CHECK-AUDIT-LOG NOT = 00
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF CHECK-AUDIT-LOG = 00
+              MOVE 'Y' TO AUDIT-LOG-OPEN
+           END-IF.
            OPEN INPUT ACCT-REC.
-           OPEN OUTPUT PRT-LINE.
+           PERFORM INIT-CHECKPOINT.
+           IF RESTART-MODE = 'Y'
+              MOVE LAST-CHECKPOINT-RECORDS-READ  TO RECORDS-READ
+              MOVE LAST-CHECKPOINT-ACCOUNT-COUNT TO ACCOUNT-COUNT
+              MOVE LAST-CHECKPOINT-DEBIT-TOTAL    TO DEBIT-TOTAL
+              MOVE LAST-CHECKPOINT-MONTHLY-PAY-TOTAL
+                 TO MONTHLY-PAY-TOTAL
+              OPEN EXTEND PRT-LINE
+              OPEN EXTEND EXCEPT-REC
+              OPEN EXTEND GL-EXTRACT
+              OPEN EXTEND AGING-REPORT
+           ELSE
+              OPEN OUTPUT PRT-LINE
+              OPEN OUTPUT EXCEPT-REC
+              OPEN OUTPUT GL-EXTRACT
+              OPEN OUTPUT AGING-REPORT
+           END-IF.
            PERFORM OPEN-CONTROLS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           COMPUTE TODAY-INT = FUNCTION INTEGER-OF-DATE(TODAY-DATE).
        OPEN-FILES-END. EXIT.
+      *----
+       WRITE-HEADERS.
+           IF RESTART-MODE NOT = 'Y'
+              WRITE PRINT-VARIABLES FROM HEADER-1
+              MOVE SPACES TO PRINT-VARIABLES
+              WRITE PRINT-VARIABLES AFTER ADVANCING 1 LINES
+              WRITE PRINT-VARIABLES FROM HEADER-2
+              WRITE PRINT-VARIABLES FROM HEADER-3
+              WRITE PRINT-VARIABLES AFTER ADVANCING 1 LINES
+              MOVE SPACES TO PRINT-VARIABLES
+           END-IF.
+       WRITE-HEADERS-END. EXIT.
+      *----
+       MAIN.
+           IF RESTART-MODE = 'Y'
+              MOVE 'Y' TO SKIP-RESYNC
+           END-IF.
+           PERFORM READ-RECORD.
+           IF RESTART-MODE = 'Y'
+              PERFORM SKIP-TO-CHECKPOINT
+           END-IF.
+           PERFORM UNTIL LASTREC = 'Y'
+              PERFORM WRITE-RECORD
+              PERFORM WRITE-CHECKPOINT
+              PERFORM READ-RECORD
+           END-PERFORM.
+           PERFORM WRITE-TRAILER.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM CLOSE-FILES.
+       MAIN-END. EXIT.
+      *----
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL LASTREC = 'Y' OR
+                         ACCOUNT-NO = LAST-CHECKPOINT-ACCOUNT
+              PERFORM READ-RECORD
+           END-PERFORM.
+           IF LASTREC NOT = 'Y'
+              MOVE 'N' TO SKIP-RESYNC
+              PERFORM READ-RECORD
+           END-IF.
+       SKIP-TO-CHECKPOINT-END. EXIT.
       *----
        OPEN-CONTROLS.
            IF (CHECK-ACCT-REC NOT EQUAL 97) AND
       -       (CHECK-ACCT-REC NOT EQUAL 00)
               DISPLAY 'INPUT FILE CANNOT OPEN' CHECK-ACCT-REC
+              STRING 'ACCT-REC OPEN FAILED STATUS ' CHECK-ACCT-REC
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
               PERFORM CLOSE-FILES
            END-IF.
            IF (CHECK-PRT-LINE NOT EQUAL 97) AND
       -       (CHECK-PRT-LINE NOT EQUAL 00)
               DISPLAY 'OUTPUT FILE CANNOT OPEN' CHECK-PRT-LINE
+              STRING 'PRT-LINE OPEN FAILED STATUS ' CHECK-PRT-LINE
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+              PERFORM CLOSE-FILES
+           END-IF.
+           IF (CHECK-EXCEPT-REC NOT EQUAL 97) AND
+      -       (CHECK-EXCEPT-REC NOT EQUAL 00)
+              DISPLAY 'EXCEPTION FILE CANNOT OPEN' CHECK-EXCEPT-REC
+              STRING 'EXCEPT-REC OPEN FAILED STATUS ' CHECK-EXCEPT-REC
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+              PERFORM CLOSE-FILES
+           END-IF.
+           IF (CHECK-GL-EXTRACT NOT EQUAL 97) AND
+      -       (CHECK-GL-EXTRACT NOT EQUAL 00)
+              DISPLAY 'GL EXTRACT FILE CANNOT OPEN' CHECK-GL-EXTRACT
+              STRING 'GL-EXTRACT OPEN FAILED STATUS ' CHECK-GL-EXTRACT
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+              PERFORM CLOSE-FILES
+           END-IF.
+           IF (CHECK-AGING-REPORT NOT EQUAL 97) AND
+      -       (CHECK-AGING-REPORT NOT EQUAL 00)
+              DISPLAY 'AGING REPORT FILE CANNOT OPEN' CHECK-AGING-REPORT
+              STRING 'AGING-REPORT OPEN FAILED STATUS '
+                 CHECK-AGING-REPORT
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+              PERFORM CLOSE-FILES
+           END-IF.
+           IF (CHECK-AUDIT-LOG NOT EQUAL 97) AND
+      -       (CHECK-AUDIT-LOG NOT EQUAL 00)
+              DISPLAY 'AUDIT LOG FILE CANNOT OPEN' CHECK-AUDIT-LOG
+              STRING 'AUDIT-LOG OPEN FAILED STATUS ' CHECK-AUDIT-LOG
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
               PERFORM CLOSE-FILES
            END-IF.
        OPEN-END.EXIT.
       *----
-       WRITE-HEADERS.
-           WRITE PRINT-VARIABLES FROM HEADER-1.
-           MOVE SPACES TO PRINT-VARIABLES.
-           WRITE PRINT-VARIABLES AFTER ADVANCING 1 LINES.
-           WRITE PRINT-VARIABLES FROM HEADER-2.
-           WRITE PRINT-VARIABLES FROM HEADER-3.
-           WRITE PRINT-VARIABLES AFTER ADVANCING 1 LINES.
-           MOVE SPACES TO PRINT-VARIABLES.
-       WRITE-END. EXIT.
+       INIT-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECK-CHKPT-REC = 00
+              PERFORM UNTIL CHECKPOINT-EOF = 'Y'
+                 READ CHECKPOINT-FILE
+                    AT END MOVE 'Y' TO CHECKPOINT-EOF
+                    NOT AT END
+                    MOVE CHECKPOINT-ACCOUNT-NO
+                               TO LAST-CHECKPOINT-ACCOUNT
+                    MOVE CHECKPOINT-RECORDS-READ
+                               TO LAST-CHECKPOINT-RECORDS-READ
+                    MOVE CHECKPOINT-ACCOUNT-COUNT
+                               TO LAST-CHECKPOINT-ACCOUNT-COUNT
+                    MOVE CHECKPOINT-DEBIT-TOTAL
+                               TO LAST-CHECKPOINT-DEBIT-TOTAL
+                    MOVE CHECKPOINT-MONTHLY-PAY-TOTAL
+                               TO LAST-CHECKPOINT-MONTHLY-PAY-TOTAL
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+              IF LAST-CHECKPOINT-ACCOUNT NOT = SPACES
+                 MOVE 'Y' TO RESTART-MODE
+                 DISPLAY 'RESTARTING AFTER ACCOUNT '
+                         LAST-CHECKPOINT-ACCOUNT
+              END-IF
+              OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           MOVE 'Y' TO CHECKPOINT-OPEN.
+       INIT-CHECKPOINT-END. EXIT.
       *----
-       MAIN.
-           PERFORM READ-RECORD.
-           PERFORM UNTIL LASTREC = 'Y'
-              PERFORM WRITE-RECORD
-              PERFORM READ-RECORD
-           END-PERFORM.
-
        READ-RECORD.
            READ ACCT-REC
               AT END MOVE 'Y' TO LASTREC
+              NOT AT END
+                 IF SKIP-RESYNC NOT = 'Y'
+                    ADD 1 TO RECORDS-READ
+                 END-IF
+                 IF CHECK-ACCT-REC NOT = 00
+                    DISPLAY 'ACCT-REC READ ERROR' CHECK-ACCT-REC
+                    STRING 'ACCT-REC READ FAILED STATUS '
+                       CHECK-ACCT-REC
+                       DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+                    PERFORM CLOSE-FILES
+                 END-IF
            END-READ.
        READ-END. EXIT.
       *----
        WRITE-RECORD.
            MOVE  ACCOUNT-NO   TO ACCOUNT-NO-O.
            MOVE  LAST-NAME    TO LAST-NAME-O.
-           MOVE  DEBIT        TO DEBIT-O.
            MOVE  START-DATE   TO START-DATE-O.
            MOVE  FINISH-DATE  TO FINISH-DATE-O.
+           PERFORM CONVERT-CURRENCY.
            PERFORM TOTAL-INSTALLMENTS.
-           PERFORM MONTHLY-PAYMENT.
-           WRITE PRINT-VARIABLES.
+           PERFORM VALIDATE-RECORD.
+           IF RECORD-VALID-FLAG = 'Y'
+              PERFORM MONTHLY-PAYMENT
+              WRITE PRINT-VARIABLES
+              IF CHECK-PRT-LINE NOT = 00
+                 DISPLAY 'PRT-LINE WRITE ERROR' CHECK-PRT-LINE
+                 STRING 'PRT-LINE WRITE FAILED STATUS ' CHECK-PRT-LINE
+                    DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+                 PERFORM CLOSE-FILES
+              END-IF
+              PERFORM AMORTIZATION-SCHEDULE
+              PERFORM WRITE-GL-EXTRACT
+              PERFORM AGING-CHECK
+              ADD 1 TO ACCOUNT-COUNT
+              ADD CONVERTED-DEBIT TO DEBIT-TOTAL
+              ADD MONTHLY-PAY-O TO MONTHLY-PAY-TOTAL
+           ELSE
+              PERFORM WRITE-EXCEPTION
+           END-IF.
        WRITE-END. EXIT.
+      *----
+       CONVERT-CURRENCY.
+           MOVE 'N' TO CURRENCY-OVERFLOW-FLAG.
+           MOVE 'N' TO CURRENCY-NOT-FOUND-FLAG.
+           MOVE 'N' TO CURRENCY-MATCH-FOUND.
+           MOVE 1.0000 TO CURR-RATE.
+           PERFORM VARYING CURR-TABLE-IDX FROM 1 BY 1
+              UNTIL CURR-TABLE-IDX > 5
+              IF CR-CODE(CURR-TABLE-IDX) = CURRENCY-CODE
+                 MOVE CR-RATE(CURR-TABLE-IDX) TO CURR-RATE
+                 MOVE 'Y' TO CURRENCY-MATCH-FOUND
+                 MOVE 6 TO CURR-TABLE-IDX
+              END-IF
+           END-PERFORM.
+           IF CURRENCY-MATCH-FOUND NOT = 'Y'
+              MOVE 'Y' TO CURRENCY-NOT-FOUND-FLAG
+           END-IF.
+           COMPUTE CONVERTED-DEBIT ROUNDED = DEBIT * CURR-RATE
+              ON SIZE ERROR
+                 MOVE 'Y' TO CURRENCY-OVERFLOW-FLAG
+                 MOVE 0 TO CONVERTED-DEBIT
+           END-COMPUTE.
+           MOVE CONVERTED-DEBIT TO DEBIT-O.
+       CONVERT-CURRENCY-END. EXIT.
       *----
        TOTAL-INSTALLMENTS.
            COMPUTE INT-START-DATE=FUNCTION INTEGER-OF-DATE(START-DATE).
            COMPUTE INT-FINISH-DATE=FUNCTION INTEGER-OF-DATE
       -                            (FINISH-DATE).
-           COMPUTE INSTALLMENTS-O=(INT-FINISH-DATE - INT-START-DATE)/30.
+           PERFORM DETERMINE-FREQUENCY.
+           MOVE 'N' TO INSTALLMENTS-OVERFLOW-FLAG.
+           COMPUTE INSTALLMENTS-O=
+              (INT-FINISH-DATE - INT-START-DATE)/INSTALLMENT-DAYS
+              ON SIZE ERROR
+                 MOVE 'Y' TO INSTALLMENTS-OVERFLOW-FLAG
+                 MOVE 999 TO INSTALLMENTS-O
+           END-COMPUTE.
        TOTAL-END. EXIT.
+      *----
+       DETERMINE-FREQUENCY.
+           EVALUATE PAYMENT-FREQUENCY
+              WHEN 'W'
+                 MOVE 7  TO INSTALLMENT-DAYS
+                 MOVE 52 TO PERIODS-PER-YEAR
+              WHEN 'B'
+                 MOVE 14 TO INSTALLMENT-DAYS
+                 MOVE 26 TO PERIODS-PER-YEAR
+              WHEN OTHER
+                 MOVE 30 TO INSTALLMENT-DAYS
+                 MOVE 12 TO PERIODS-PER-YEAR
+           END-EVALUATE.
+       DETERMINE-FREQUENCY-END. EXIT.
+      *----
+       VALIDATE-RECORD.
+           MOVE 'Y' TO RECORD-VALID-FLAG.
+           MOVE SPACES TO EXCEPTION-REASON.
+           IF DEBIT NOT > 0
+              MOVE 'N' TO RECORD-VALID-FLAG
+              MOVE 'INVALID DEBIT' TO EXCEPTION-REASON
+           END-IF.
+           IF INT-START-DATE NOT < INT-FINISH-DATE
+              MOVE 'N' TO RECORD-VALID-FLAG
+              MOVE 'START NOT BEFORE FINISH' TO EXCEPTION-REASON
+           END-IF.
+           IF INSTALLMENTS-O = 0
+              MOVE 'N' TO RECORD-VALID-FLAG
+              MOVE 'ZERO INSTALLMENTS' TO EXCEPTION-REASON
+           END-IF.
+           IF CURRENCY-OVERFLOW-FLAG = 'Y'
+              MOVE 'N' TO RECORD-VALID-FLAG
+              MOVE 'CURRENCY OVERFLOW' TO EXCEPTION-REASON
+           END-IF.
+           IF CURRENCY-NOT-FOUND-FLAG = 'Y'
+              MOVE 'N' TO RECORD-VALID-FLAG
+              MOVE 'UNKNOWN CURRENCY CODE' TO EXCEPTION-REASON
+           END-IF.
+           IF INSTALLMENTS-OVERFLOW-FLAG = 'Y'
+              MOVE 'N' TO RECORD-VALID-FLAG
+              MOVE 'INSTALLMENTS OVERFLOW' TO EXCEPTION-REASON
+           END-IF.
+       VALIDATE-END. EXIT.
+      *----
+       WRITE-EXCEPTION.
+           MOVE ACCOUNT-NO   TO ACCOUNT-NO-E.
+           MOVE LAST-NAME    TO LAST-NAME-E.
+           MOVE DEBIT        TO DEBIT-E.
+           MOVE START-DATE   TO START-DATE-E.
+           MOVE FINISH-DATE  TO FINISH-DATE-E.
+           WRITE EXCEPTION-LINE.
+           IF CHECK-EXCEPT-REC NOT = 00
+              DISPLAY 'EXCEPT-REC WRITE ERROR' CHECK-EXCEPT-REC
+              STRING 'EXCEPT-REC WRITE FAILED STATUS ' CHECK-EXCEPT-REC
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+              PERFORM CLOSE-FILES
+           END-IF.
+       WRITE-EXCEPTION-END. EXIT.
+      *----
+       WRITE-GL-EXTRACT.
+           MOVE ACCOUNT-NO    TO ACCOUNT-NO-G.
+           MOVE CONVERTED-DEBIT TO DEBIT-G.
+           MOVE MONTHLY-PAY-O TO MONTHLY-PAY-G.
+           WRITE GL-EXTRACT-LINE.
+           IF CHECK-GL-EXTRACT NOT = 00
+              DISPLAY 'GL-EXTRACT WRITE ERROR' CHECK-GL-EXTRACT
+              STRING 'GL-EXTRACT WRITE FAILED STATUS ' CHECK-GL-EXTRACT
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+              PERFORM CLOSE-FILES
+           END-IF.
+       WRITE-GL-EXTRACT-END. EXIT.
+      *----
+       AGING-CHECK.
+           IF ACCOUNT-STATUS = 'O' AND TODAY-INT > INT-FINISH-DATE
+              MOVE ACCOUNT-NO   TO ACCOUNT-NO-A
+              MOVE LAST-NAME    TO LAST-NAME-A
+              MOVE CONVERTED-DEBIT TO DEBIT-A
+              MOVE FINISH-DATE  TO FINISH-DATE-A
+              COMPUTE DAYS-OVERDUE-A = TODAY-INT - INT-FINISH-DATE
+              PERFORM DETERMINE-AGING-BUCKET
+              WRITE AGING-LINE
+              IF CHECK-AGING-REPORT NOT = 00
+                 DISPLAY 'AGING-REPORT WRITE ERROR' CHECK-AGING-REPORT
+                 STRING 'AGING-REPORT WRITE FAILED STATUS '
+                    CHECK-AGING-REPORT
+                    DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+                 PERFORM CLOSE-FILES
+              END-IF
+           END-IF.
+       AGING-CHECK-END. EXIT.
+      *----
+       DETERMINE-AGING-BUCKET.
+           EVALUATE TRUE
+              WHEN DAYS-OVERDUE-A <= 30
+                 MOVE '1-30 DAYS ' TO AGING-BUCKET-A
+              WHEN DAYS-OVERDUE-A <= 60
+                 MOVE '31-60 DAYS' TO AGING-BUCKET-A
+              WHEN DAYS-OVERDUE-A <= 90
+                 MOVE '61-90 DAYS' TO AGING-BUCKET-A
+              WHEN OTHER
+                 MOVE '90+ DAYS  ' TO AGING-BUCKET-A
+           END-EVALUATE.
+       AGING-BUCKET-END. EXIT.
       *----
        MONTHLY-PAYMENT.
-           COMPUTE MONTHLY-PAY-O = DEBIT / INSTALLMENTS-O.
+           COMPUTE MONTHLY-RATE =
+              INTEREST-RATE / 100 / PERIODS-PER-YEAR.
+           IF MONTHLY-RATE = 0
+              COMPUTE MONTHLY-PAYMENT-AMT ROUNDED =
+                 CONVERTED-DEBIT / INSTALLMENTS-O
+           ELSE
+              COMPUTE MONTHLY-PAYMENT-AMT ROUNDED =
+                 CONVERTED-DEBIT * MONTHLY-RATE /
+                 (1 - ((1 + MONTHLY-RATE) ** (- INSTALLMENTS-O)))
+           END-IF.
+           COMPUTE MONTHLY-PAY-O ROUNDED = MONTHLY-PAYMENT-AMT.
        MONTHLY-END. EXIT.
+      *----
+       AMORTIZATION-SCHEDULE.
+           MOVE CONVERTED-DEBIT TO REMAINING-BALANCE.
+           PERFORM VARYING INSTALLMENT-NO FROM 1 BY 1
+              UNTIL INSTALLMENT-NO > INSTALLMENTS-O
+              COMPUTE INTEREST-AMT ROUNDED =
+                 REMAINING-BALANCE * MONTHLY-RATE
+              COMPUTE PRINCIPAL-AMT ROUNDED =
+                 MONTHLY-PAYMENT-AMT - INTEREST-AMT
+              COMPUTE REMAINING-BALANCE ROUNDED =
+                 REMAINING-BALANCE - PRINCIPAL-AMT
+              MOVE INSTALLMENT-NO  TO INSTALLMENT-NO-O
+              MOVE PRINCIPAL-AMT   TO PRINCIPAL-O
+              MOVE INTEREST-AMT    TO INTEREST-O
+              MOVE REMAINING-BALANCE TO BALANCE-O
+              WRITE PRINT-VARIABLES FROM AMORT-LINE-O
+              IF CHECK-PRT-LINE NOT = 00
+                 DISPLAY 'PRT-LINE WRITE ERROR' CHECK-PRT-LINE
+                 STRING 'PRT-LINE WRITE FAILED STATUS ' CHECK-PRT-LINE
+                    DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+                 PERFORM CLOSE-FILES
+              END-IF
+           END-PERFORM.
+       AMORTIZATION-END. EXIT.
+      *----
+       WRITE-TRAILER.
+           MOVE ACCOUNT-COUNT     TO ACCOUNT-COUNT-O.
+           MOVE DEBIT-TOTAL       TO DEBIT-TOTAL-O.
+           MOVE MONTHLY-PAY-TOTAL TO MONTHLY-PAY-TOTAL-O.
+           WRITE PRINT-VARIABLES FROM TRAILER-LINE
+              AFTER ADVANCING 1 LINES.
+           IF CHECK-PRT-LINE NOT = 00
+              DISPLAY 'PRT-LINE WRITE ERROR' CHECK-PRT-LINE
+              STRING 'PRT-LINE WRITE FAILED STATUS ' CHECK-PRT-LINE
+                 DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+              PERFORM CLOSE-FILES
+           END-IF.
+       WRITE-TRAILER-END. EXIT.
+      *----
+       WRITE-CHECKPOINT.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+              MOVE ACCOUNT-NO       TO CHECKPOINT-ACCOUNT-NO
+              MOVE RECORDS-READ     TO CHECKPOINT-RECORDS-READ
+              MOVE ACCOUNT-COUNT    TO CHECKPOINT-ACCOUNT-COUNT
+              MOVE DEBIT-TOTAL      TO CHECKPOINT-DEBIT-TOTAL
+              MOVE MONTHLY-PAY-TOTAL TO CHECKPOINT-MONTHLY-PAY-TOTAL
+              WRITE CHECKPOINT-RECORD
+              IF CHECK-CHKPT-REC NOT = 00
+                 DISPLAY 'CHECKPOINT-FILE WRITE ERROR' CHECK-CHKPT-REC
+                 STRING 'CHECKPOINT-FILE WRITE FAILED STATUS '
+                    CHECK-CHKPT-REC
+                    DELIMITED BY SIZE INTO RUN-EXCEPTION-TEXT
+                 PERFORM CLOSE-FILES
+              END-IF
+              MOVE 0 TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+       WRITE-CHECKPOINT-END. EXIT.
+      *----
+       CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           MOVE 'N' TO CHECKPOINT-OPEN.
+       CLEAR-CHECKPOINT-END. EXIT.
+      *----
+       WRITE-AUDIT-LOG.
+           MOVE TODAY-DATE     TO RUN-DATE-A.
+           MOVE RECORDS-READ   TO RECORDS-READ-A.
+           MOVE ACCOUNT-COUNT  TO RECORDS-WRITTEN-A.
+           IF RUN-EXCEPTION-TEXT = SPACES
+              MOVE 'NONE' TO RUN-EXCEPTIONS-A
+           ELSE
+              MOVE RUN-EXCEPTION-TEXT TO RUN-EXCEPTIONS-A
+           END-IF.
+           MOVE RESTART-MODE TO RESTARTED-FLAG-A.
+           WRITE AUDIT-LOG-LINE.
+           IF CHECK-AUDIT-LOG NOT = 00
+              DISPLAY 'AUDIT-LOG WRITE ERROR' CHECK-AUDIT-LOG
+           END-IF.
+       WRITE-AUDIT-LOG-END. EXIT.
       *----
        CLOSE-FILES.
+           IF AUDIT-LOG-OPEN = 'Y'
+              PERFORM WRITE-AUDIT-LOG
+              CLOSE AUDIT-LOG
+           END-IF.
            CLOSE ACCT-REC.
            CLOSE PRT-LINE.
+           CLOSE EXCEPT-REC.
+           CLOSE GL-EXTRACT.
+           CLOSE AGING-REPORT.
+           IF CHECKPOINT-OPEN = 'Y'
+              CLOSE CHECKPOINT-FILE
+           END-IF.
            GOBACK.
        CLOSE-END. EXIT.
